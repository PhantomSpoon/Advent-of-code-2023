@@ -0,0 +1,371 @@
+      ****************************************************************
+      *            IDENTIFICAITON DIVISION                         ***
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AC2300C.
+      ****************************************************************
+      *            ENVIRONMENT DIIVISION                           ***
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-REPORT1 ASSIGN TO REPORT01
+                             FILE STATUS IS WS-REPORT-STATUS.
+           SELECT WS-MERGED-FILE ASSIGN TO MERGIN
+                             FILE STATUS IS WS-MERGED-STATUS.
+           SELECT WS-STAGE1 ASSIGN TO STAGE01
+                             FILE STATUS IS WS-STAGE1-STATUS.
+           SELECT WS-STAGE2 ASSIGN TO STAGE02
+                             FILE STATUS IS WS-STAGE2-STATUS.
+           SELECT WS-STAGE3 ASSIGN TO STAGE03
+                             FILE STATUS IS WS-STAGE3-STATUS.
+           SELECT WS-INPUT01-80  ASSIGN TO INPUT01
+                             FILE STATUS IS WS-INPUT80-STATUS.
+           SELECT WS-INPUT01-160 ASSIGN TO INPUT01
+                             FILE STATUS IS WS-INPUT160-STATUS.
+           SELECT WS-PARM01-FILE ASSIGN TO PARM01
+                             FILE STATUS IS WS-PARM01-STATUS.
+           SELECT WS-PARM02-FILE ASSIGN TO PARM02
+                             FILE STATUS IS WS-PARM02-STATUS.
+           SELECT WS-PARMIN-1 ASSIGN TO PARMIN
+                             FILE STATUS IS WS-PARMIN1-STATUS.
+           SELECT WS-PARMIN-6 ASSIGN TO PARMIN
+                             FILE STATUS IS WS-PARMIN6-STATUS.
+      ****************************************************************
+      **           DATA DIVISION                                   ***
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD WS-REPORT1.
+       01 WS-REPORT1-REC    PIC X(132).
+      * WS-MERGED-FILE - AN OPTIONAL MULTI-DAY INPUT FILE. EACH DAY'S
+      * SECTION IS INTRODUCED BY A HEADER RECORD ('HDR1'/'HDR2'/
+      * 'HDR3' IN COLUMN 1) SO THE DRIVER CAN SPLIT IT BACK INTO THE
+      * PER-DAY STAGING FILES THE EXISTING PROGRAMS ALREADY EXPECT,
+      * WITHOUT CHANGING ANY OF THEIR PARSING LOGIC.
+       FD WS-MERGED-FILE.
+       01 WS-MERGED-REC     PIC X(160).
+       FD WS-STAGE1.
+       01 WS-STAGE1-REC     PIC X(80).
+       FD WS-STAGE2.
+       01 WS-STAGE2-REC     PIC X(160).
+       FD WS-STAGE3.
+       01 WS-STAGE3-REC     PIC X(160).
+      * WS-INPUT01-80/160 - TWO VIEWS OF THE SAME EXTERNAL INPUT01
+      * FILE EACH DAILY PROGRAM READS, ONE PER RECORD WIDTH, SO THE
+      * STAGED DAY'S RECORDS CAN BE COPIED IN AT THE CORRECT LENGTH
+      * JUST BEFORE THAT DAY'S PROGRAM IS CALLED.
+       FD WS-INPUT01-80.
+       01 WS-INPUT01-80-REC  PIC X(80).
+       FD WS-INPUT01-160.
+       01 WS-INPUT01-160-REC PIC X(160).
+      * WS-PARM01/02 - OPTIONAL OPERATIONS-SUPPLIED CONTROL CARDS, ONE
+      * PER PROGRAM THAT READS PARMIN, SO EACH CAN BE SUPPLIED IN THE
+      * SAME SUBMISSION WITHOUT COLLIDING ON THE SHARED PARMIN NAME.
+      * WS-PARMIN-1/6 ARE THE MATCHING WIDTH VIEWS OF THE PHYSICAL
+      * PARMIN FILE, COPIED TO JUST BEFORE THAT PROGRAM IS CALLED.
+       FD WS-PARM01-FILE.
+       01 WS-PARM01-REC      PIC X(01).
+       FD WS-PARM02-FILE.
+       01 WS-PARM02-REC      PIC X(06).
+       FD WS-PARMIN-1.
+       01 WS-PARMIN-1-REC    PIC X(01).
+       FD WS-PARMIN-6.
+       01 WS-PARMIN-6-REC    PIC X(06).
+       WORKING-STORAGE SECTION.
+      * WS-VARIABLES
+       01 WS-VARIABLES.
+          05 WS-REPORT-STATUS  PIC XX.
+          05 WS-MERGED-STATUS  PIC XX.
+          05 WS-STAGE1-STATUS  PIC XX.
+          05 WS-STAGE2-STATUS  PIC XX.
+          05 WS-STAGE3-STATUS  PIC XX.
+          05 WS-INPUT80-STATUS  PIC XX.
+          05 WS-INPUT160-STATUS PIC XX.
+          05 WS-PARM01-STATUS   PIC XX.
+          05 WS-PARM02-STATUS   PIC XX.
+          05 WS-PARMIN1-STATUS  PIC XX.
+          05 WS-PARMIN6-STATUS  PIC XX.
+          05 WS-CURRENT-DAY    PIC 9 VALUE 0.
+          05 WS-CAPTURED-LINE  PIC X(132).
+          05 WS-LAST-LINE-DAY1 PIC X(132).
+          05 WS-LAST-LINE-DAY2 PIC X(132).
+          05 WS-LAST-LINE-DAY3 PIC X(132).
+          05 WS-SEARCH-MARKER  PIC X(13).
+          05 WS-MARKER-LEN     PIC 99.
+      * SWITCHES.
+       01 SWITCHES.
+          05 SWITCH-EOF          PIC X.
+             88 EOF-Y            VALUE 'Y'.
+             88 NOT-EOF          VALUE 'N'.
+          05 MERGED-SWITCH        PIC X VALUE 'N'.
+             88 MERGED-PRESENT-Y  VALUE 'Y'.
+             88 MERGED-PRESENT-N  VALUE 'N'.
+          05 PREHDR-SWITCH        PIC X VALUE 'N'.
+             88 PREHDR-WARNED     VALUE 'Y'.
+      ****************************************************************
+      **           PROCEDURE DIVISION                              ***
+      ****************************************************************
+       PROCEDURE DIVISION.
+      * A-MAIN - RUN THE THREE DAILY PUZZLE PROGRAMS IN SEQUENCE
+      * AND BUILD ONE CONSOLIDATED SUMMARY, REPLACING THE THREE
+      * SEPARATE JOB STEPS OPERATIONS USED TO SUBMIT BY HAND. WHEN AN
+      * OPTIONAL MERGED MULTI-DAY INPUT FILE IS SUPPLIED, IT IS SPLIT
+      * BACK OUT TO EACH DAY'S OWN INPUT01 BEFORE THAT DAY RUNS.
+       A-MAIN SECTION.
+           PERFORM D-DEMUX-MERGED
+           PERFORM B-RUN-DAY1
+           PERFORM B-RUN-DAY2
+           PERFORM B-RUN-DAY3
+           PERFORM Z-CLOSE
+           .
+           GOBACK.
+
+       B-RUN-DAY1 SECTION.
+           IF MERGED-PRESENT-Y
+              PERFORM DA-COPY-STAGE1-TO-INPUT
+           END-IF
+           PERFORM DB-COPY-PARM1-TO-PARMIN
+           CALL 'Ac2301p2'
+           MOVE 'TOTAL SUMMA: ' TO WS-SEARCH-MARKER
+           MOVE 13 TO WS-MARKER-LEN
+           PERFORM D-CAPTURE-LAST-LINE
+           MOVE WS-CAPTURED-LINE TO WS-LAST-LINE-DAY1
+           .
+
+       B-RUN-DAY2 SECTION.
+           IF MERGED-PRESENT-Y
+              PERFORM DA-COPY-STAGE2-TO-INPUT
+           END-IF
+           PERFORM DB-COPY-PARM2-TO-PARMIN
+           CALL 'AC2302P1'
+           MOVE 'SUMMA: ' TO WS-SEARCH-MARKER
+           MOVE 7 TO WS-MARKER-LEN
+           PERFORM D-CAPTURE-LAST-LINE
+           MOVE WS-CAPTURED-LINE TO WS-LAST-LINE-DAY2
+           .
+
+       B-RUN-DAY3 SECTION.
+           IF MERGED-PRESENT-Y
+              PERFORM DA-COPY-STAGE3-TO-INPUT
+           END-IF
+           CALL 'AC2302P2'
+           MOVE 'SUM: ' TO WS-SEARCH-MARKER
+           MOVE 5 TO WS-MARKER-LEN
+           PERFORM D-CAPTURE-LAST-LINE
+           MOVE WS-CAPTURED-LINE TO WS-LAST-LINE-DAY3
+           .
+
+      * D-DEMUX-MERGED - WHEN MERGIN IS PRESENT, SPLIT IT BACK INTO
+      * THE STAGING FILES BY HEADER RECORD: 'HDR1' INTRODUCES THE
+      * CALIBRATION SECTION (STAGE01) AND 'HDR2' INTRODUCES THE CUBE
+      * GAME SECTION, WHICH IS FED TO BOTH AC2302P1 AND AC2302P2
+      * (STAGE02 AND STAGE03), SINCE BOTH PARTS OF THAT DAY READ THE
+      * IDENTICAL RECORD LAYOUT - THE VENDOR EXTRACT ONLY NEEDS ONE
+      * COPY OF EACH DAY'S DATA. A RECORD SEEN BEFORE THE FIRST
+      * HEADER IS A MALFORMED MERGIN AND IS FLAGGED RATHER THAN
+      * SILENTLY DROPPED. WHEN MERGIN IS ABSENT, EACH DAY'S PROGRAM
+      * JUST READS WHATEVER INPUT01 IT IS GIVEN, EXACTLY AS BEFORE.
+       D-DEMUX-MERGED SECTION.
+           OPEN INPUT WS-MERGED-FILE
+           IF WS-MERGED-STATUS = '00'
+              SET MERGED-PRESENT-Y TO TRUE
+              OPEN OUTPUT WS-STAGE1
+              OPEN OUTPUT WS-STAGE2
+              OPEN OUTPUT WS-STAGE3
+              SET NOT-EOF TO TRUE
+              PERFORM D-READ-MERGED
+              PERFORM UNTIL EOF-Y
+                 EVALUATE WS-MERGED-REC(1:4)
+                    WHEN 'HDR1'
+                       MOVE 1 TO WS-CURRENT-DAY
+                    WHEN 'HDR2'
+                       MOVE 2 TO WS-CURRENT-DAY
+                    WHEN OTHER
+                       EVALUATE WS-CURRENT-DAY
+                          WHEN 0
+                             IF NOT PREHDR-WARNED
+                                DISPLAY 'WARNING: MERGIN RECORD '
+                                   'PRECEDES ANY HDR1/HDR2 HEADER '
+                                   '- RECORD(S) DISCARDED'
+                                SET PREHDR-WARNED TO TRUE
+                             END-IF
+                          WHEN 1
+                             WRITE WS-STAGE1-REC
+                               FROM WS-MERGED-REC(1:80)
+                          WHEN 2
+                             WRITE WS-STAGE2-REC
+                               FROM WS-MERGED-REC(1:160)
+                             WRITE WS-STAGE3-REC
+                               FROM WS-MERGED-REC(1:160)
+                       END-EVALUATE
+                 END-EVALUATE
+                 PERFORM D-READ-MERGED
+              END-PERFORM
+              CLOSE WS-MERGED-FILE
+              CLOSE WS-STAGE1
+              CLOSE WS-STAGE2
+              CLOSE WS-STAGE3
+           ELSE
+              SET MERGED-PRESENT-N TO TRUE
+           END-IF
+           .
+
+       D-READ-MERGED SECTION.
+           READ WS-MERGED-FILE
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
+           .
+
+      * DA-COPY-STAGEn-TO-INPUT - COPY ONE DAY'S STAGED RECORDS INTO
+      * THE PHYSICAL INPUT01 FILE, AT THAT DAY'S OWN RECORD WIDTH,
+      * IMMEDIATELY BEFORE THAT DAY'S PROGRAM IS CALLED.
+       DA-COPY-STAGE1-TO-INPUT SECTION.
+           OPEN INPUT  WS-STAGE1
+           OPEN OUTPUT WS-INPUT01-80
+           SET NOT-EOF TO TRUE
+           PERFORM D-READ-STAGE1
+           PERFORM UNTIL EOF-Y
+              WRITE WS-INPUT01-80-REC FROM WS-STAGE1-REC
+              PERFORM D-READ-STAGE1
+           END-PERFORM
+           CLOSE WS-STAGE1
+           CLOSE WS-INPUT01-80
+           .
+
+       D-READ-STAGE1 SECTION.
+           READ WS-STAGE1
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
+           .
+
+       DA-COPY-STAGE2-TO-INPUT SECTION.
+           OPEN INPUT  WS-STAGE2
+           OPEN OUTPUT WS-INPUT01-160
+           SET NOT-EOF TO TRUE
+           PERFORM D-READ-STAGE2
+           PERFORM UNTIL EOF-Y
+              WRITE WS-INPUT01-160-REC FROM WS-STAGE2-REC
+              PERFORM D-READ-STAGE2
+           END-PERFORM
+           CLOSE WS-STAGE2
+           CLOSE WS-INPUT01-160
+           .
+
+       D-READ-STAGE2 SECTION.
+           READ WS-STAGE2
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
+           .
+
+       DA-COPY-STAGE3-TO-INPUT SECTION.
+           OPEN INPUT  WS-STAGE3
+           OPEN OUTPUT WS-INPUT01-160
+           SET NOT-EOF TO TRUE
+           PERFORM D-READ-STAGE3
+           PERFORM UNTIL EOF-Y
+              WRITE WS-INPUT01-160-REC FROM WS-STAGE3-REC
+              PERFORM D-READ-STAGE3
+           END-PERFORM
+           CLOSE WS-STAGE3
+           CLOSE WS-INPUT01-160
+           .
+
+       D-READ-STAGE3 SECTION.
+           READ WS-STAGE3
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
+           .
+
+      * DB-COPY-PARM1-TO-PARMIN - AC2301P2 (DAY 1) AND AC2302P1
+      * (DAY 3, CALLED FROM B-RUN-DAY2) BOTH SELECT PARMIN, BUT WITH
+      * DIFFERENT RECORD LAYOUTS. EACH PROGRAM'S OWN CONTROL CARD IS
+      * SUPPLIED TO THE DRIVER UNDER ITS OWN NAME (PARM01/PARM02) AND
+      * COPIED ONTO THE SHARED PARMIN NAME IMMEDIATELY BEFORE THAT
+      * PROGRAM IS CALLED, THE SAME WAY INPUT01 IS STAGED PER DAY.
+      * NEITHER CONTROL CARD IS REQUIRED. A MISSING PARM0n FILE STILL
+      * CLEARS PARMIN DOWN TO AN EMPTY FILE SO THAT PROGRAM FALLS
+      * BACK TO ITS COMPILED-IN DEFAULT, RATHER THAN RISKING A STALE
+      * PARMIN LEFT BEHIND BY AN EARLIER RUN IN THE SAME DIRECTORY.
+       DB-COPY-PARM1-TO-PARMIN SECTION.
+           OPEN INPUT WS-PARM01-FILE
+           IF WS-PARM01-STATUS = '00'
+              OPEN OUTPUT WS-PARMIN-1
+              READ WS-PARM01-FILE
+              IF WS-PARM01-STATUS = '00'
+                 WRITE WS-PARMIN-1-REC FROM WS-PARM01-REC
+              END-IF
+              CLOSE WS-PARMIN-1
+              CLOSE WS-PARM01-FILE
+           ELSE
+              OPEN OUTPUT WS-PARMIN-1
+              CLOSE WS-PARMIN-1
+           END-IF
+           .
+
+       DB-COPY-PARM2-TO-PARMIN SECTION.
+           OPEN INPUT WS-PARM02-FILE
+           IF WS-PARM02-STATUS = '00'
+              OPEN OUTPUT WS-PARMIN-6
+              READ WS-PARM02-FILE
+              IF WS-PARM02-STATUS = '00'
+                 WRITE WS-PARMIN-6-REC FROM WS-PARM02-REC
+              END-IF
+              CLOSE WS-PARMIN-6
+              CLOSE WS-PARM02-FILE
+           ELSE
+              OPEN OUTPUT WS-PARMIN-6
+              CLOSE WS-PARMIN-6
+           END-IF
+           .
+
+      * D-CAPTURE-LAST-LINE - EACH CALLED PROGRAM CLOSES ITS OWN
+      * REPORT01 BEFORE RETURNING, SO THE FILE IS FREE FOR THE
+      * DRIVER TO RE-OPEN AND PULL OUT THE ONE LINE CARRYING THAT
+      * PROGRAM'S GRAND TOTAL BEFORE THE NEXT PROGRAM IN THE CHAIN
+      * OVERWRITES IT. THE TOTAL IS IDENTIFIED BY ITS LEADING LABEL
+      * (WS-SEARCH-MARKER/WS-MARKER-LEN, SET BY THE CALLER) RATHER
+      * THAN BY POSITION, SINCE THE RECONCILIATION TRAILER LINES
+      * WRITTEN AFTER IT ARE NOT THE TOTAL.
+       D-CAPTURE-LAST-LINE SECTION.
+           MOVE SPACES TO WS-CAPTURED-LINE
+           OPEN INPUT WS-REPORT1
+           SET NOT-EOF TO TRUE
+           PERFORM D-READ-REPORT-LINE
+           PERFORM UNTIL EOF-Y
+              IF WS-REPORT1-REC(1:WS-MARKER-LEN) =
+                 WS-SEARCH-MARKER(1:WS-MARKER-LEN)
+                 MOVE WS-REPORT1-REC TO WS-CAPTURED-LINE
+              END-IF
+              PERFORM D-READ-REPORT-LINE
+           END-PERFORM
+           CLOSE WS-REPORT1
+           .
+
+       D-READ-REPORT-LINE SECTION.
+           READ WS-REPORT1
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
+           .
+
+       Z-CLOSE  SECTION.
+           DISPLAY '========== CONSOLIDATED DAILY SUMMARY =========='
+           DISPLAY 'DAY 1 (CALIBRATION)         : ' WS-LAST-LINE-DAY1
+           DISPLAY 'DAY 2 PART 1 (CUBE POSSIBLE): ' WS-LAST-LINE-DAY2
+           DISPLAY 'DAY 2 PART 2 (CUBE POWER)   : ' WS-LAST-LINE-DAY3
+           .
