@@ -9,7 +9,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WS-INPUT1  ASSIGN TO INPUT01.
+           SELECT WS-INPUT1  ASSIGN TO INPUT01
+                             FILE STATUS IS WS-INPUT-STATUS.
+           SELECT WS-PARM-FILE ASSIGN TO PARMIN
+                               FILE STATUS IS WS-PARM-STATUS.
+           SELECT WS-REPORT1 ASSIGN TO REPORT01
+                             FILE STATUS IS WS-REPORT-STATUS.
       ****************************************************************
       **           DATA DIVISION                                   ***
       ****************************************************************
@@ -17,14 +22,33 @@
        FILE SECTION.
        FD WS-INPUT1.
        01 WS-INPUT1-POST    PIC X(160).
+       FD WS-PARM-FILE.
+       01 WS-PARM-RECORD.
+          05 WS-PARM-MAX-RED    PIC 9(2).
+          05 WS-PARM-MAX-GREEN  PIC 9(2).
+          05 WS-PARM-MAX-BLUE   PIC 9(2).
+       FD WS-REPORT1.
+       01 WS-REPORT1-REC    PIC X(132).
        WORKING-STORAGE SECTION.
       * WS-VARIABLES
        01 WS-VARIABLES.
           05 WS-POS            PIC 999.
           05 WS-AMOUNT         PIC 9(2).
-          05 WS-TOTAL          PIC 9(5).
-          05 WS-TEMP           PIC 9(3).
-      * C-CONSTANTS
+          05 WS-TOTAL          PIC 9(9).
+          05 WS-TEMP           PIC 9(5).
+          05 WS-PARM-STATUS    PIC XX.
+          05 WS-INPUT-STATUS   PIC XX.
+          05 WS-GAMES-READ     PIC 9(5).
+          05 WS-GAMES-POSS     PIC 9(5).
+          05 WS-GAMES-NOTPOSS  PIC 9(5).
+          05 WS-PCT-POSS       PIC 999V99.
+          05 WS-PCT-POSS-ED    PIC ZZ9.99.
+          05 WS-REPORT-STATUS  PIC XX.
+          05 WS-REPORT-LINE    PIC X(132).
+      * C-CONSTANTS - DEFAULTS USED WHEN NO PARMIN CONTROL FILE IS
+      * SUPPLIED; OTHERWISE OVERRIDDEN FROM PARMIN AT B-INIT TIME SO
+      * OPERATIONS CAN MOVE THE BAG-CONTENTS THRESHOLDS WITHOUT A
+      * RECOMPILE.
        01 C-CONSTANTS.
           05 C-MAX-RED         PIC 9(2) VALUE 12.
           05 C-MAX-GREEN       PIC 9(2) VALUE 13.
@@ -41,8 +65,8 @@
        01 I-INPUT.
           05 I-GAME.
              10 FILLER         PIC X(5).
-             10 I-ID           PIC X(3).
-          05 I-OUTCOMES        PIC X(152).
+             10 I-ID           PIC X(5).
+          05 I-OUTCOMES        PIC X(150).
       ****************************************************************
       **           PROCEDURE DIVISION                              ***
       ****************************************************************
@@ -57,6 +81,22 @@
        B-INIT SECTION.
            INITIALIZE WS-VARIABLES
            OPEN INPUT  WS-INPUT1
+           IF WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE NOT FOUND OR NOT READABLE'
+              MOVE 20 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT WS-REPORT1
+           OPEN INPUT  WS-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+              READ WS-PARM-FILE INTO WS-PARM-RECORD
+              IF WS-PARM-STATUS = '00'
+                 MOVE WS-PARM-MAX-RED   TO C-MAX-RED
+                 MOVE WS-PARM-MAX-GREEN TO C-MAX-GREEN
+                 MOVE WS-PARM-MAX-BLUE  TO C-MAX-BLUE
+              END-IF
+              CLOSE WS-PARM-FILE
+           END-IF
            .
 
        C-PROCESS SECTION.
@@ -67,25 +107,52 @@
               I-GAME
               I-OUTCOMES
               END-UNSTRING
+              ADD 1 TO WS-GAMES-READ
               PERFORM CA-NUMB-CHECKER
               IF AMN-OVER-Y
-                 DISPLAY 'GAME "' I-ID '" IS NOT POSSIBLE'
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING 'GAME "' I-ID '" IS NOT POSSIBLE'
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                 PERFORM Z-EMIT-LINE
+                 ADD 1 TO WS-GAMES-NOTPOSS
               ELSE
-                 DISPLAY 'GAME "' I-ID '" IS POSSIBLE'
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING 'GAME "' I-ID '" IS POSSIBLE'
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                 PERFORM Z-EMIT-LINE
                  UNSTRING I-ID DELIMITED BY SPACE
                  INTO WS-TEMP
                  END-UNSTRING
                  ADD WS-TEMP TO WS-TOTAL
+                    ON SIZE ERROR
+                       PERFORM C-TOTAL-OVERFLOW
+                 END-ADD
+                 ADD 1 TO WS-GAMES-POSS
               END-IF
               PERFORM R-READ
               INITIALIZE AMN-POSSIBLE
            END-PERFORM
-           DISPLAY 'SUMMA: ' WS-TOTAL
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SUMMA: ' WS-TOTAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           .
+
+      * C-TOTAL-OVERFLOW - WS-TOTAL HAS EXCEEDED ITS PICTURE, SO
+      * STOP THE RUN RATHER THAN PUBLISH A WRAPPED/TRUNCATED SUMMA.
+       C-TOTAL-OVERFLOW SECTION.
+           MOVE 'ERROR: WS-TOTAL OVERFLOW - RUN ABORTED'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           CLOSE WS-INPUT1
+           CLOSE WS-REPORT1
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
            .
       *
        CA-NUMB-CHECKER SECTION.
            INITIALIZE WS-POS
-           PERFORM UNTIL WS-POS > 159
+           PERFORM UNTIL WS-POS > 149
               IF I-OUTCOMES(WS-POS:1) IS NUMERIC
                  IF I-OUTCOMES(WS-POS:2) IS NUMERIC
                     MOVE I-OUTCOMES(WS-POS:2) TO WS-AMOUNT
@@ -125,9 +192,51 @@
            NOT AT END
              CONTINUE
            END-READ
+           IF NOT EOF-Y AND WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE READ ERROR, STATUS='
+                      WS-INPUT-STATUS
+              CLOSE WS-INPUT1
+              MOVE 24 TO RETURN-CODE
+              STOP RUN
+           END-IF
            .
 
+      * Z-CLOSE - FINAL TRAILER GIVING A QUICK SANITY CHECK ON THE
+      * RUN BEFORE THE SUMMA FIGURE IS PASSED UPSTREAM.
        Z-CLOSE  SECTION.
+           IF WS-GAMES-READ > 0
+              COMPUTE WS-PCT-POSS ROUNDED =
+                 (WS-GAMES-POSS / WS-GAMES-READ) * 100
+           END-IF
+           MOVE WS-PCT-POSS TO WS-PCT-POSS-ED
            CLOSE WS-INPUT1
+           MOVE '-----------------------------------------------'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GAMES READ        : ' WS-GAMES-READ
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GAMES POSSIBLE    : ' WS-GAMES-POSS
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GAMES NOT POSSIBLE: ' WS-GAMES-NOTPOSS
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'PERCENT POSSIBLE  : ' WS-PCT-POSS-ED '%'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           CLOSE WS-REPORT1
+           .
+
+      * Z-EMIT-LINE - WRITE WS-REPORT-LINE TO BOTH THE JOB LOG AND
+      * THE PERSISTED REPORT FILE SO THE DETAIL AND TRAILER LINES
+      * SURVIVE AFTER SYSOUT IS PURGED.
+       Z-EMIT-LINE SECTION.
+           DISPLAY WS-REPORT-LINE
+           WRITE WS-REPORT1-REC FROM WS-REPORT-LINE
            .
 
\ No newline at end of file
