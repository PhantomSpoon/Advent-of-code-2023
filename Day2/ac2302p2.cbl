@@ -9,7 +9,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WS-INPUT1  ASSIGN TO INPUT01.
+           SELECT WS-INPUT1  ASSIGN TO INPUT01
+                             FILE STATUS IS WS-INPUT-STATUS.
+           SELECT WS-REPORT1 ASSIGN TO REPORT01
+                             FILE STATUS IS WS-REPORT-STATUS.
+           SELECT WS-CHKPT-FILE ASSIGN TO CHKPT01
+                             FILE STATUS IS WS-CHKPT-STATUS.
       ****************************************************************
       **           DATA DIVISION                                   ***
       ****************************************************************
@@ -17,6 +22,15 @@
        FILE SECTION.
        FD WS-INPUT1.
        01 WS-INPUT1-POST    PIC X(160).
+       FD WS-REPORT1.
+       01 WS-REPORT1-REC    PIC X(132).
+      * WS-CHKPT-FILE - PERIODIC CHECKPOINT RECORDS SO A LARGE CUBE
+      * GAME INPUT FILE CAN BE RESTARTED PARTWAY THROUGH INSTEAD OF
+      * REPROCESSING EVERY GAME FROM THE BEGINNING AFTER AN ABEND.
+       FD WS-CHKPT-FILE.
+       01 WS-CHKPT-REC.
+          05 WS-CHKPT-COUNT    PIC 9(9).
+          05 WS-CHKPT-TOTAL    PIC 9(9).
        WORKING-STORAGE SECTION.
       * WS-VARIABLES
        01 WS-VARIABLES.
@@ -25,25 +39,39 @@
           05 WS-CUR-GREEN      PIC 9(2).
           05 WS-CUR-BLUE       PIC 9(2).
           05 WS-AMOUNT         PIC 9(2).
-          05 WS-TOTAL          PIC 9(5).
-          05 WS-TEMP           PIC 9(5).
+          05 WS-TOTAL          PIC 9(9).
+          05 WS-TEMP           PIC 9(7).
+          05 WS-INPUT-STATUS   PIC XX.
+          05 WS-REPORT-STATUS  PIC XX.
+          05 WS-REPORT-LINE    PIC X(132).
+          05 WS-CHKPT-STATUS   PIC XX.
+          05 WS-RUN-COUNT      PIC 9(9).
+          05 WS-RESTART-COUNT  PIC 9(9).
+          05 WS-RESTART-TOTAL  PIC 9(9).
+          05 WS-SKIP-COUNT     PIC 9(9).
+          05 WS-DIVQUOT        PIC 9(9).
+          05 WS-DIVREM         PIC 9(9).
       * C-CONSTANTS
        01 C-CONSTANTS.
           05 C-MAX-RED         PIC 9(2) VALUE 12.
           05 C-MAX-GREEN       PIC 9(2) VALUE 13.
           05 C-MAX-BLUE        PIC 9(2) VALUE 14.
+          05 C-CHECKPOINT-INTERVAL PIC 9(5) VALUE 01000.
       * SWITCHES.
        01 SWITCHES.
           05 SWITCH-EOF          PIC X.
              88 EOF-Y            VALUE 'Y'.
              88 NOT-EOF          VALUE 'N'.
+          05 RESTART-SWITCH      PIC X VALUE 'N'.
+             88 RESTART-Y        VALUE 'Y'.
+             88 RESTART-N        VALUE 'N'.
       * INPUT AREA
        01 I-INPUT-AREA         PIC X(160).
        01 I-INPUT.
           05 I-GAME.
              10 FILLER         PIC X(5).
-             10 I-ID           PIC X(3).
-          05 I-OUTCOMES        PIC X(152).
+             10 I-ID           PIC X(5).
+          05 I-OUTCOMES        PIC X(150).
       ****************************************************************
       **           PROCEDURE DIVISION                              ***
       ****************************************************************
@@ -55,9 +83,74 @@
            .
            GOBACK.
 
+      * B-INIT - IF A CHECKPOINT FILE LEFT BY AN EARLIER, INTERRUPTED
+      * RUN IS FOUND, PICK UP THE RECORD COUNT AND RUNNING TOTAL FROM
+      * ITS LAST ENTRY, SKIP THAT MANY GAMES ON WS-INPUT1, AND EXTEND
+      * (RATHER THAN REPLACE) THE REPORT AND CHECKPOINT FILES SO THE
+      * EARLIER RUN'S OUTPUT IS NOT LOST.
        B-INIT SECTION.
            INITIALIZE WS-VARIABLES
            OPEN INPUT  WS-INPUT1
+           IF WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE NOT FOUND OR NOT READABLE'
+              MOVE 20 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           PERFORM BA-LOAD-CHECKPOINT
+           IF RESTART-Y
+              OPEN EXTEND WS-REPORT1
+              OPEN EXTEND WS-CHKPT-FILE
+              MOVE WS-RESTART-COUNT TO WS-RUN-COUNT WS-SKIP-COUNT
+              MOVE WS-RESTART-TOTAL TO WS-TOTAL
+              SET NOT-EOF TO TRUE
+              PERFORM UNTIL WS-SKIP-COUNT = 0 OR EOF-Y
+                 PERFORM R-READ
+                 SUBTRACT 1 FROM WS-SKIP-COUNT
+              END-PERFORM
+              IF WS-SKIP-COUNT NOT = 0
+                 DISPLAY 'ERROR: CHKPT01 DOES NOT MATCH INPUT01 - '
+                         'INPUT FILE HAS FEWER RECORDS THAN THE '
+                         'CHECKPOINT EXPECTS. REMOVE OR ARCHIVE '
+                         'CHKPT01 BEFORE RUNNING A NEW INPUT FILE.'
+                 CLOSE WS-INPUT1
+                 CLOSE WS-REPORT1
+                 CLOSE WS-CHKPT-FILE
+                 MOVE 28 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           ELSE
+              OPEN OUTPUT WS-REPORT1
+              OPEN OUTPUT WS-CHKPT-FILE
+           END-IF
+           .
+
+      * BA-LOAD-CHECKPOINT - READ ANY EXISTING CHECKPOINT FILE TO END,
+      * KEEPING ONLY ITS LAST RECORD, SINCE A SEQUENTIAL CHECKPOINT
+      * FILE ACCUMULATES ONE ENTRY PER INTERVAL REACHED SO FAR.
+       BA-LOAD-CHECKPOINT SECTION.
+           SET RESTART-N TO TRUE
+           OPEN INPUT WS-CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+              SET NOT-EOF TO TRUE
+              PERFORM R-READ-CHKPT
+              PERFORM UNTIL EOF-Y
+                 MOVE WS-CHKPT-COUNT TO WS-RESTART-COUNT
+                 MOVE WS-CHKPT-TOTAL TO WS-RESTART-TOTAL
+                 SET RESTART-Y TO TRUE
+                 PERFORM R-READ-CHKPT
+              END-PERFORM
+              CLOSE WS-CHKPT-FILE
+           END-IF
+           SET NOT-EOF TO TRUE
+           .
+
+       R-READ-CHKPT SECTION.
+           READ WS-CHKPT-FILE
+           AT END
+             SET EOF-Y TO TRUE
+           NOT AT END
+             CONTINUE
+           END-READ
            .
 
        C-PROCESS SECTION.
@@ -70,15 +163,53 @@
               END-UNSTRING
               PERFORM CA-NUMB-CHECKER
               COMPUTE WS-TEMP = WS-CUR-RED * WS-CUR-GREEN * WS-CUR-BLUE
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING 'GAME "' I-ID '" MAX RED=' WS-CUR-RED
+                     ' GREEN=' WS-CUR-GREEN
+                     ' BLUE='  WS-CUR-BLUE
+                     ' POWER=' WS-TEMP
+                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+              PERFORM Z-EMIT-LINE
               ADD WS-TEMP TO WS-TOTAL
+                 ON SIZE ERROR
+                    PERFORM C-TOTAL-OVERFLOW
+              END-ADD
+              ADD 1 TO WS-RUN-COUNT
+              DIVIDE WS-RUN-COUNT BY C-CHECKPOINT-INTERVAL
+                 GIVING WS-DIVQUOT REMAINDER WS-DIVREM
+              IF WS-DIVREM = 0
+                 PERFORM D-WRITE-CHECKPOINT
+              END-IF
               PERFORM R-READ
            END-PERFORM
-           DISPLAY 'SUM: ' WS-TOTAL
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SUM: ' WS-TOTAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           .
+
+      * C-TOTAL-OVERFLOW - WS-TOTAL HAS EXCEEDED ITS PICTURE, SO
+      * STOP THE RUN RATHER THAN PUBLISH A WRAPPED/TRUNCATED SUM.
+       C-TOTAL-OVERFLOW SECTION.
+           MOVE 'ERROR: WS-TOTAL OVERFLOW - RUN ABORTED'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           CLOSE WS-INPUT1
+           CLOSE WS-REPORT1
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+      * D-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO A
+      * RESTART CAN PICK UP FROM HERE INSTEAD OF THE BEGINNING.
+       D-WRITE-CHECKPOINT SECTION.
+           MOVE WS-RUN-COUNT TO WS-CHKPT-COUNT
+           MOVE WS-TOTAL     TO WS-CHKPT-TOTAL
+           WRITE WS-CHKPT-REC
            .
       *
        CA-NUMB-CHECKER SECTION.
            INITIALIZE WS-POS WS-CUR-RED WS-CUR-GREEN WS-CUR-BLUE
-           PERFORM UNTIL WS-POS > 159
+           PERFORM UNTIL WS-POS > 149
               IF I-OUTCOMES(WS-POS:1) IS NUMERIC
                  IF I-OUTCOMES(WS-POS:2) IS NUMERIC
                     MOVE I-OUTCOMES(WS-POS:2) TO WS-AMOUNT
@@ -118,9 +249,51 @@
            NOT AT END
              CONTINUE
            END-READ
+           IF NOT EOF-Y AND WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE READ ERROR, STATUS='
+                      WS-INPUT-STATUS
+              CLOSE WS-INPUT1
+              MOVE 24 TO RETURN-CODE
+              STOP RUN
+           END-IF
            .
 
+      * Z-CLOSE - CONTROL-TOTAL RECONCILIATION TRAILER SO THE RUN CAN
+      * BE BALANCED AGAINST THE CHECKPOINT FILE. EVERY GAME READ IS
+      * ACCUMULATED INTO WS-TOTAL; THIS PROGRAM HAS NO REJECT PATH.
+      * REACHING Z-CLOSE MEANS WS-INPUT1 RAN TO EOF NORMALLY (AN
+      * INTERRUPTED RUN NEVER GETS HERE), SO CHKPT01 IS CLEARED
+      * RATHER THAN LEFT WITH A FINAL "DONE" ENTRY - OTHERWISE THE
+      * NEXT RUN'S B-INIT WOULD MISTAKE A FRESH INPUT01 FOR A RESTART
+      * OF THIS COMPLETED ONE.
        Z-CLOSE  SECTION.
+           CLOSE WS-CHKPT-FILE
+           OPEN OUTPUT WS-CHKPT-FILE
+           MOVE '-----------------------------------------------'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS READ       : ' WS-RUN-COUNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS ACCUMULATED: ' WS-RUN-COUNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS REJECTED   : ' 0
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
            CLOSE WS-INPUT1
+           CLOSE WS-REPORT1
+           CLOSE WS-CHKPT-FILE
+           .
+
+      * Z-EMIT-LINE - WRITE WS-REPORT-LINE TO BOTH THE JOB LOG AND
+      * THE PERSISTED REPORT FILE SO THE DETAIL AND TOTAL LINES
+      * SURVIVE AFTER SYSOUT IS PURGED.
+       Z-EMIT-LINE SECTION.
+           DISPLAY WS-REPORT-LINE
+           WRITE WS-REPORT1-REC FROM WS-REPORT-LINE
            .
 
\ No newline at end of file
