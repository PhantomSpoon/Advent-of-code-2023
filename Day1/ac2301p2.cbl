@@ -9,7 +9,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WS-INPUT1  ASSIGN TO INPUT01.
+           SELECT WS-INPUT1  ASSIGN TO INPUT01
+                             FILE STATUS IS WS-INPUT-STATUS.
+           SELECT WS-PARM-FILE ASSIGN TO PARMIN
+                               FILE STATUS IS WS-PARM-STATUS.
+           SELECT WS-REPORT1 ASSIGN TO REPORT01
+                             FILE STATUS IS WS-REPORT-STATUS.
+           SELECT WS-EXCEPT1 ASSIGN TO EXCEPT01
+                             FILE STATUS IS WS-EXCEPT-STATUS.
       ****************************************************************
       **           DATA DIVISION                                   ***
       ****************************************************************
@@ -17,6 +24,12 @@
        FILE SECTION.
        FD WS-INPUT1.
        01 WS-INPUT1-POST    PIC X(80).
+       FD WS-PARM-FILE.
+       01 WS-PARM-RECORD    PIC X(01).
+       FD WS-REPORT1.
+       01 WS-REPORT1-REC    PIC X(132).
+       FD WS-EXCEPT1.
+       01 WS-EXCEPT1-REC    PIC X(80).
        WORKING-STORAGE SECTION.
       * WS-VARIABLES
        01 WS-VARIABLES.
@@ -25,8 +38,16 @@
           05 WS-SECOND-DIGIT   PIC 9.
           05 WS-DIGITS-COMB    PIC XX.
           05 WS-ADD-SUM REDEFINES WS-DIGITS-COMB PIC 99.
-          05 WS-TOTAL-SUM      PIC 99999.
-          05 WS-REV-INPUT      PIC X(80).
+          05 WS-TOTAL-SUM      PIC 9(9).
+          05 WS-ORIG-LINE      PIC X(80).
+          05 WS-READ-COUNT     PIC 9(7).
+          05 WS-ACCUM-COUNT    PIC 9(7).
+          05 WS-REJECT-COUNT   PIC 9(7).
+          05 WS-PARM-STATUS    PIC XX.
+          05 WS-INPUT-STATUS   PIC XX.
+          05 WS-REPORT-STATUS  PIC XX.
+          05 WS-EXCEPT-STATUS  PIC XX.
+          05 WS-REPORT-LINE    PIC X(132).
       * SWITCHES.
        01 SWITCHES.
           05 SWITCH-EOF          PIC X.
@@ -35,9 +56,12 @@
           05 FIRST-DIGIT         PIC X.
              88 FIRST-FOUND      VALUE 'Y'.
              88 FIRST-NONE       VALUE 'N'.
-          05 SECOND-DIGIT        PIC X.
-             88 SECOND-FOUND     VALUE 'Y'.
-             88 SECOND-NONE      VALUE 'Y'.
+          05 REC-STATUS          PIC X.
+             88 REC-VALID        VALUE 'Y'.
+             88 REC-INVALID      VALUE 'N'.
+          05 WORD-MODE-SWITCH    PIC X VALUE 'Y'.
+             88 WORD-MODE-ON     VALUE 'Y'.
+             88 WORD-MODE-OFF    VALUE 'N'.
       * INPUT AREA
        01 I-INPUT-AREA         PIC X(80).
       ****************************************************************
@@ -51,48 +75,120 @@
            .
            GOBACK.
 
+      * B-INIT - A PARMIN CONTROL CARD OF 'Y' OR 'N' TURNS THE
+      * SPELLED-OUT-DIGIT SUBSTITUTION IN C-REPLACE ON OR OFF FOR
+      * THIS RUN. WHEN NO CONTROL CARD IS SUPPLIED THE SWITCH STAYS
+      * AT ITS 'Y' DEFAULT SO EXISTING JCL KEEPS ITS CURRENT BEHAVIOR.
        B-INIT SECTION.
            INITIALIZE WS-VARIABLES
            OPEN INPUT  WS-INPUT1
+           IF WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE NOT FOUND OR NOT READABLE'
+              MOVE 20 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT WS-REPORT1
+           OPEN OUTPUT WS-EXCEPT1
+           OPEN INPUT  WS-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+              READ WS-PARM-FILE INTO WS-PARM-RECORD
+              IF WS-PARM-STATUS = '00'
+                 MOVE WS-PARM-RECORD TO WORD-MODE-SWITCH
+              END-IF
+              CLOSE WS-PARM-FILE
+           END-IF
            .
 
        C-PROCESS SECTION.
            PERFORM R-READ
            PERFORM UNTIL EOF-Y
-              PERFORM C-REPLACE
-              PERFORM C-REPLACE
-              PERFORM C-FIRST
-              PERFORM C-SECOND
+              MOVE I-INPUT-AREA TO WS-ORIG-LINE
+              ADD 1 TO WS-READ-COUNT
+              IF WORD-MODE-ON
+                 PERFORM C-REPLACE
+                 PERFORM C-REPLACE
+              END-IF
+              PERFORM C-FIRST-SECOND
+              IF REC-INVALID
+                 PERFORM C-REJECT-LINE
+              ELSE
+                 MOVE WS-FIRST-DIGIT  TO WS-DIGITS-COMB(1:1)
+                 MOVE WS-SECOND-DIGIT TO WS-DIGITS-COMB(2:1)
+                 ADD WS-ADD-SUM TO WS-TOTAL-SUM
+                    ON SIZE ERROR
+                       PERFORM C-TOTAL-OVERFLOW
+                 END-ADD
+                 ADD 1 TO WS-ACCUM-COUNT
+                 PERFORM C-AUDIT-LINE
+              END-IF
               PERFORM R-READ
-              MOVE WS-FIRST-DIGIT  TO WS-DIGITS-COMB(1:1)
-              MOVE WS-SECOND-DIGIT TO WS-DIGITS-COMB(2:1)
-              ADD WS-ADD-SUM TO WS-TOTAL-SUM
            END-PERFORM
            .
 
-       C-FIRST SECTION.
+      * C-TOTAL-OVERFLOW - WS-TOTAL-SUM HAS EXCEEDED ITS PICTURE, SO
+      * STOP THE RUN RATHER THAN PUBLISH A WRAPPED/TRUNCATED TOTAL.
+       C-TOTAL-OVERFLOW SECTION.
+           MOVE 'ERROR: WS-TOTAL-SUM OVERFLOW - RUN ABORTED'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           CLOSE WS-INPUT1
+           CLOSE WS-REPORT1
+           CLOSE WS-EXCEPT1
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      * C-AUDIT-LINE - DETAIL REPORT OF EACH SOURCE LINE SO A BAD
+      * TOTAL CAN BE TRACED BACK TO THE RECORD THAT CAUSED IT.
+       C-AUDIT-LINE SECTION.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'AUDIT LINE: ' WS-ORIG-LINE
+                  ' FIRST=' WS-FIRST-DIGIT
+                  ' SECOND=' WS-SECOND-DIGIT
+                  ' VALUE=' WS-ADD-SUM
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           .
+
+      * C-FIRST-SECOND - SINGLE FORWARD PASS OVER I-INPUT-AREA THAT
+      * PICKS UP THE FIRST DIGIT SEEN AND KEEPS OVERWRITING THE
+      * SECOND DIGIT WITH THE LAST ONE SEEN, SO THE BATCH NO LONGER
+      * PAYS FOR A REVERSE PLUS A SECOND FULL SCAN PER RECORD. THE
+      * SCAN IS BOUNDED AT 80 CHARACTERS SO A BLANK OR DIGIT-LESS
+      * LINE IS FLAGGED REC-INVALID INSTEAD OF RUNNING THE SUBSCRIPT
+      * OFF THE END OF THE FIELD.
+       C-FIRST-SECOND SECTION.
            MOVE 1 TO WS-COUNTER-CHAR
-           PERFORM UNTIL FIRST-FOUND
+           SET FIRST-NONE TO TRUE
+           SET REC-VALID  TO TRUE
+           PERFORM UNTIL WS-COUNTER-CHAR > 80
               IF I-INPUT-AREA(WS-COUNTER-CHAR:1) IS NUMERIC
-                 MOVE I-INPUT-AREA(WS-COUNTER-CHAR:1) TO WS-FIRST-DIGIT
-                 SET FIRST-FOUND TO TRUE
-              ELSE
-                 ADD 1 TO WS-COUNTER-CHAR
+                 IF FIRST-NONE
+                    MOVE I-INPUT-AREA(WS-COUNTER-CHAR:1)
+                      TO WS-FIRST-DIGIT
+                    SET FIRST-FOUND TO TRUE
+                 END-IF
+                 MOVE I-INPUT-AREA(WS-COUNTER-CHAR:1)
+                   TO WS-SECOND-DIGIT
               END-IF
+              ADD 1 TO WS-COUNTER-CHAR
            END-PERFORM
+           IF FIRST-NONE
+              SET REC-INVALID TO TRUE
+           END-IF
            .
 
-       C-SECOND SECTION.
-           MOVE 1 TO WS-COUNTER-CHAR
-           MOVE FUNCTION REVERSE(I-INPUT-AREA) TO WS-REV-INPUT
-           PERFORM UNTIL SECOND-FOUND
-              IF WS-REV-INPUT(WS-COUNTER-CHAR:1) IS NUMERIC
-                 MOVE WS-REV-INPUT(WS-COUNTER-CHAR:1) TO WS-SECOND-DIGIT
-                 SET SECOND-FOUND TO TRUE
-              ELSE
-                 ADD 1 TO WS-COUNTER-CHAR
-              END-IF
-           END-PERFORM
+      * C-REJECT-LINE - NO DIGITS WERE FOUND ON THE SOURCE LINE; LOG
+      * IT TO THE EXCEPTIONS LIST INSTEAD OF LETTING THE SUBSCRIPT
+      * RUN PAST THE INPUT AREA, AND LEAVE IT OUT OF WS-TOTAL-SUM.
+       C-REJECT-LINE SECTION.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'EXCEPTION - NO DIGITS FOUND, LINE REJECTED: '
+                  WS-ORIG-LINE
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           WRITE WS-EXCEPT1-REC FROM WS-ORIG-LINE
+           ADD 1 TO WS-REJECT-COUNT
            .
 
        C-REPLACE SECTION.
@@ -110,17 +206,54 @@
        R-READ SECTION.
            INITIALIZE I-INPUT-AREA
                       FIRST-DIGIT
-                      SECOND-DIGIT
            READ WS-INPUT1 INTO I-INPUT-AREA
            AT END
              SET EOF-Y TO TRUE
            NOT AT END
              CONTINUE
            END-READ
+           IF NOT EOF-Y AND WS-INPUT-STATUS NOT = '00'
+              DISPLAY 'ERROR: INPUT FILE READ ERROR, STATUS='
+                      WS-INPUT-STATUS
+              CLOSE WS-INPUT1
+              MOVE 24 TO RETURN-CODE
+              STOP RUN
+           END-IF
            .
 
+      * Z-CLOSE - CONTROL-TOTAL RECONCILIATION TRAILER SO THE RUN CAN
+      * BE BALANCED: RECORDS READ SHOULD ALWAYS EQUAL ACCUMULATED PLUS
+      * REJECTED.
        Z-CLOSE  SECTION.
            CLOSE WS-INPUT1
-           DISPLAY 'TOTAL SUMMA: ' WS-TOTAL-SUM
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL SUMMA: ' WS-TOTAL-SUM
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE '-----------------------------------------------'
+             TO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS READ       : ' WS-READ-COUNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS ACCUMULATED: ' WS-ACCUM-COUNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS REJECTED   : ' WS-REJECT-COUNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM Z-EMIT-LINE
+           CLOSE WS-REPORT1
+           CLOSE WS-EXCEPT1
+           .
+
+      * Z-EMIT-LINE - WRITE WS-REPORT-LINE TO BOTH THE JOB LOG AND
+      * THE PERSISTED REPORT FILE SO THE DETAIL AND TOTAL LINES
+      * SURVIVE AFTER SYSOUT IS PURGED.
+       Z-EMIT-LINE SECTION.
+           DISPLAY WS-REPORT-LINE
+           WRITE WS-REPORT1-REC FROM WS-REPORT-LINE
            .
 
\ No newline at end of file
